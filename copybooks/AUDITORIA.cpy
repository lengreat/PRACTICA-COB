@@ -0,0 +1,15 @@
+      ******************************************************************
+      * COPYBOOK: AUDITORIA.CPY
+      * PURPOSE: LAYOUT DE UNA LINEA DEL REGISTRO DE AUDITORIA (AUDITORIA.LOG)
+      ******************************************************************
+       01  REG-AUDITORIA.
+           05  AUD-FECHA                 PIC 9(8).
+           05  FILLER                    PIC X     VALUE SPACE.
+           05  AUD-HORA                  PIC 9(6).
+           05  FILLER                    PIC X     VALUE SPACE.
+           05  AUD-OPERACION             PIC X(25).
+           05  AUD-CEDULA                PIC 9(10).
+           05  FILLER                    PIC X     VALUE SPACE.
+           05  AUD-FACTURAID             PIC 9(18).
+           05  FILLER                    PIC X     VALUE SPACE.
+           05  AUD-RESULTADO             PIC X(45).
