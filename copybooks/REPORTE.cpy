@@ -0,0 +1,5 @@
+      ******************************************************************
+      * COPYBOOK: REPORTE.CPY
+      * PURPOSE: LINEA DE DETALLE DEL REPORTE IMPRESO DE FACTURAS
+      ******************************************************************
+       01  REP-LINEA                     PIC X(200).
