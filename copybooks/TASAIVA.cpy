@@ -0,0 +1,8 @@
+      ******************************************************************
+      * COPYBOOK: TASAIVA.CPY
+      * PURPOSE: LAYOUT DEL ARCHIVO DE REFERENCIA DE TASAS DE IVA.
+      *          UNA LINEA POR TASA VIGENTE A PARTIR DE UNA FECHA.
+      ******************************************************************
+       01  REG-TASA-IVA.
+           05  TI-FECHA-EFECTIVA         PIC 9(8).
+           05  TI-TASA                   PIC 9(2)V99.
