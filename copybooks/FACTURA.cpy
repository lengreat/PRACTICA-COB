@@ -0,0 +1,31 @@
+      ******************************************************************
+      * COPYBOOK: FACTURA.CPY
+      * PURPOSE: LAYOUT DEL REGISTRO DEL ARCHIVO MAESTRO DE FACTURAS
+      *          (FD-FACTURA-REG). USADO POR MENU01 Y POR LOS PROGRAMAS
+      *          DE REPORTE/MANTENIMIENTO QUE LEEN EL MISMO ARCHIVO.
+      ******************************************************************
+       01  FD-FACTURA-REG.
+           05  FD-KEY-PRIMARIA.
+               10  FD-ID                 PIC 9(10).
+               10  FD-FACTURAID          PIC 9(18).
+           05  FD-NOMBRE                 PIC X(30).
+           05  FD-APELLIDO               PIC X(30).
+           05  FD-ID-TIPO                PIC X.
+           05  FD-NACIMIENTO.
+               10  FD-DIA                PIC 99.
+               10  FILLER                PIC X     VALUE '/'.
+               10  FD-MES                PIC 99.
+               10  FILLER                PIC X     VALUE '/'.
+               10  FD-ANIO               PIC 9(4).
+           05  FD-DIRECCION              PIC X(60).
+           05  FD-TELEFONO               PIC 9(10).
+           05  FD-TASA-IVA               PIC 9(2)V99.
+           05  FD-TASA-IVA-MANUAL        PIC X.
+           05  FD-VALORT-FACTURA         PIC 9(10)V99.
+           05  FD-CODIGO-PRODUCTO        PIC X(10).
+           05  FD-CANTIDAD               PIC 9(8).
+           05  FD-PRECIO-UNITARIO        PIC 9(10)V99.
+           05  FD-VALORTOTAL-CXP         PIC S9(15)V99 COMP-3.
+           05  FD-DESC                   PIC 9(5)V99.
+           05  FD-VALORIVA               PIC 9(5)V99.
+           05  FD-ESTADO                 PIC X.
