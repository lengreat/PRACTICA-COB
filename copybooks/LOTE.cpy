@@ -0,0 +1,12 @@
+      ******************************************************************
+      * COPYBOOK: LOTE.CPY
+      * PURPOSE: LAYOUT DEL REGISTRO DE CONTROL DEL LOTE DE INGRESO EN
+      *          CURSO (LOTE.CTL). SE REGRABA DESPUES DE CADA FACTURA
+      *          GRABADA PARA QUE UN CORTE A MITAD DE LOTE DEJE RASTRO
+      *          DE HASTA DONDE SE LLEGO.
+      ******************************************************************
+       01  CTL-LOTE-REG.
+           05  CTL-ESTADO                PIC X(11).
+           05  CTL-ULTIMA-CEDULA         PIC 9(10).
+           05  CTL-ULTIMA-FACTURAID      PIC 9(18).
+           05  CTL-TOTAL-LOTE            PIC 9(5).
