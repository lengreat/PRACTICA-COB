@@ -0,0 +1,9 @@
+      ******************************************************************
+      * COPYBOOK: PRODUCTO.CPY
+      * PURPOSE: LAYOUT DEL REGISTRO DEL ARCHIVO MAESTRO DE PRODUCTOS
+      *          (FD-PRODUCTO-REG), CLAVE POR CODIGO DE PRODUCTO.
+      ******************************************************************
+       01  FD-PRODUCTO-REG.
+           05  FD-PROD-CODIGO            PIC X(10).
+           05  FD-PROD-DESCRIPCION       PIC X(30).
+           05  FD-PROD-PRECIO            PIC 9(10)V99.
