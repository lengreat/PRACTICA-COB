@@ -3,6 +3,10 @@
       * DATE: 17/02/23
       * PURPOSE: PRACTICA TALLER
       * TECTONICS: COBC
+      * MODIFICATIONS:
+      *  08/08/26 - FACTURAS AHORA SE GRABAN EN ARCHIVO INDEXADO PARA QUE
+      *             NO SE PIERDAN AL TERMINAR EL PROGRAMA. LA CONSULTA DE
+      *             CLIENTES (OPCION 2) LEE EL ARCHIVO DIRECTAMENTE.
       ******************************************************************
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -15,10 +19,45 @@
            DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
       *-----------------------
+       FILE-CONTROL.
+           SELECT FACTURAS-FILE ASSIGN TO "FACTURAS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FD-KEY-PRIMARIA
+               ALTERNATE RECORD KEY IS FD-ID WITH DUPLICATES
+               FILE STATUS IS WS-FS-FACTURAS.
+           SELECT PRODUCTOS-FILE ASSIGN TO "PRODUCTOS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FD-PROD-CODIGO
+               FILE STATUS IS WS-FS-PRODUCTOS.
+           SELECT CTL-LOTE-FILE ASSIGN TO "LOTE.CTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CTL-LOTE.
+           SELECT TASASIVA-FILE ASSIGN TO "TASASIVA.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-TASASIVA.
+           SELECT AUDITORIA-FILE ASSIGN TO "AUDITORIA.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDITORIA.
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
       *-----------------------
+       FD  FACTURAS-FILE.
+           COPY FACTURA.
+       FD  PRODUCTOS-FILE.
+           COPY PRODUCTO.
+      *    CONTROL DEL LOTE DE INGRESO EN CURSO. SE REGRABA DESPUES DE
+      *    CADA FACTURA GRABADA (VER 20265-ACTUALIZAR-CTL-LOTE) PARA QUE
+      *    10300-VERIFICAR-LOTE-INTERRUMPIDO PUEDA DECIRLE AL OPERADOR
+      *    EXACTAMENTE DONDE SE QUEDO SI EL PROGRAMA TERMINA A LA FUERZA.
+       FD  CTL-LOTE-FILE.
+           COPY LOTE.
+       FD  TASASIVA-FILE.
+           COPY TASAIVA.
+       FD  AUDITORIA-FILE.
+           COPY AUDITORIA.
        WORKING-STORAGE SECTION.
       *-----------------------
        01  FILLER                        PIC X(30) VALUE "INICIO WORKING
@@ -27,22 +66,111 @@
            05  WS-CEDULA                 PIC 9(10).
            05  WS-COD-PRODUCT            PIC X(10).
            05  WS-OPCION                 PIC 9.
-    
+           05  WS-FACTURAID-BUSQUEDA     PIC 9(18).
+           05  WS-OPCION-MANT            PIC 9.
+
+       01  WS-TB-MAX-REGISTROS           PIC 9(4)  VALUE 999.
+
+       01  WS-ARCHIVOS.
+           05  WS-FS-FACTURAS            PIC XX.
+              88 WS-FACTURAS-OK                   VALUE "00".
+              88 WS-FACTURAS-NO-EXISTE             VALUE "35".
+           05  WS-FS-PRODUCTOS           PIC XX.
+              88 WS-PRODUCTOS-OK                  VALUE "00".
+              88 WS-PRODUCTOS-NO-EXISTE           VALUE "35".
+           05  WS-FS-CTL-LOTE            PIC XX.
+              88 WS-CTL-LOTE-OK                   VALUE "00".
+           05  WS-FS-TASASIVA            PIC XX.
+              88 WS-TASASIVA-OK                   VALUE "00".
+              88 WS-TASASIVA-NO-EXISTE            VALUE "35".
+           05  WS-FS-AUDITORIA           PIC XX.
+              88 WS-AUDITORIA-OK                  VALUE "00".
+              88 WS-AUDITORIA-NO-EXISTE           VALUE "35".
+
+       01  WS-ESTADO-LOTE.
+           05  WS-LOTE-ESTADO            PIC X(11).
+           05  WS-LOTE-ULTIMA-CEDULA     PIC 9(10).
+           05  WS-LOTE-ULTIMA-FACTURAID  PIC 9(18).
+           05  WS-LOTE-TOTAL             PIC 9(5).
+
+       01  WK-LOTE-TOTAL-ACUM            PIC 9(5)  VALUE 0.
+
+      *+---------------------------------------------------------------+
+      *                TABLA DE REFERENCIA DE TASAS DE IVA
+      *+---------------------------------------------------------------+
+       01  TB-TASAS-IVA.
+           05  TB-TASA OCCURS 20 TIMES INDEXED BY TB-TASA-IDX.
+               10  TB-TI-FECHA           PIC 9(8).
+               10  TB-TI-TASA            PIC 9(2)V99.
+       01  WS-TOTAL-TASAS                PIC 99    VALUE 0.
+       01  WS-HOY                        PIC 9(8).
+       01  WK-MEJOR-FECHA                PIC 9(8).
+       01  WK-TASA-TEMP                  PIC 9(2)V99.
+       01  WK-RESP-TASA-MANUAL           PIC X.
+
+      *+---------------------------------------------------------------+
+      *                     DATOS PARA AUDITORIA
+      *+---------------------------------------------------------------+
+       01  WK-AUDITORIA.
+           05  WK-AUD-OPERACION          PIC X(25).
+           05  WK-AUD-CEDULA             PIC 9(10).
+           05  WK-AUD-FACTURAID          PIC 9(18).
+           05  WK-AUD-RESULTADO          PIC X(45).
+
        01  SW-CONTINUAR                  PIC X     VALUE 'X'.
            88 SW-SI-CONTINUA                       VALUE 'S'.
            88 SW-NO-CONTINUA                       VALUE 'N'.
-      
+
+       01  WK-ENCONTRADO                 PIC X     VALUE 'N'.
+
+       01  WK-GRABADO-SW                 PIC X     VALUE 'N'.
+           88 WK-GRABADO                            VALUE 'S'.
+
+      *+---------------------------------------------------------------+
+      *     VALIDACION DE TIPO DE ID Y CEDULA/RUC (MOD 10 Y MOD 11)
+      *+---------------------------------------------------------------+
+       01  WK-TABLA-COEFICIENTES             PIC X(9) VALUE "212121212".
+       01  WK-TABLA-COEFICIENTES-R
+                         REDEFINES WK-TABLA-COEFICIENTES.
+           05  WK-COEFICIENTE            PIC 9 OCCURS 9 TIMES.
+      *    RUC SOCIEDAD PRIVADA/EXTRANJERA (TERCER DIGITO = 9): MOD 11
+      *    SOBRE LOS DIGITOS 1-9, VERIFICADOR EN EL DIGITO 10.
+       01  WK-TABLA-COEF-RUC-PRIV            PIC X(9) VALUE "432765432".
+       01  WK-TABLA-COEF-RUC-PRIV-R
+                         REDEFINES WK-TABLA-COEF-RUC-PRIV.
+           05  WK-COEF-RUC-PRIV          PIC 9 OCCURS 9 TIMES.
+      *    RUC SOCIEDAD PUBLICA (TERCER DIGITO = 6): MOD 11 SOBRE LOS
+      *    DIGITOS 1-8, VERIFICADOR EN EL DIGITO 9.
+       01  WK-TABLA-COEF-RUC-PUB             PIC X(8) VALUE "32765432".
+       01  WK-TABLA-COEF-RUC-PUB-R
+                         REDEFINES WK-TABLA-COEF-RUC-PUB.
+           05  WK-COEF-RUC-PUB           PIC 9 OCCURS 8 TIMES.
+       01  WK-VALIDACION-ID.
+           05  WK-SUB-VAL                PIC 99.
+           05  WK-PROVINCIA              PIC 99.
+           05  WK-TERCER-DIGITO          PIC 9.
+           05  WK-DIGITO-TEMP            PIC 99.
+           05  WK-SUMA-VALIDACION        PIC 999.
+           05  WK-RESIDUO                PIC 99.
+           05  WK-DIGITO-VERIFICADOR     PIC 99.
+           05  WK-ID-VALIDO-SW           PIC X     VALUE 'N'.
+               88 WK-ID-VALIDO                     VALUE 'S'.
+           05  WK-PRODUCTO-VALIDO-SW     PIC X     VALUE 'N'.
+               88 WK-PRODUCTO-VALIDO               VALUE 'S'.
+
       *+---------------------------------------------------------------+
       *                           TABLAS
       *+---------------------------------------------------------------+
 
        01  TB-FACTURA.
-           05 TB-DATOS OCCURS 10 TIMES INDEXED BY TB-INDICE.
+           05 TB-DATOS OCCURS 999 TIMES INDEXED BY TB-INDICE.
               10 TB-DATOS-CLIENTE.
                  15 WK-NOMBRE            PIC X(30).
                  15 WK-APELLIDO          PIC X(30).
                  15 WK-ID-TIPO           PIC X.
                  15 WK-ID                PIC 9(10).
+                 15 WK-ID-R REDEFINES WK-ID.
+                    20 WK-ID-DIG         PIC 9 OCCURS 10 TIMES.
                  15 WK-NACIMIENTO.
                     20 WK-DIA            PIC 99.
                     20 FILLER            PIC X VALUE '/'.
@@ -54,6 +182,8 @@
               10 TB-DATOS-FACTURA.
                  15 WK-FACTURAID         PIC 9(18).
                  15 WK-TASA-IVA          PIC 9(2)V99.
+                 15 WK-TASA-IVA-MANUAL-SW PIC X VALUE 'N'.
+                    88 WK-TASA-IVA-MANUAL VALUE 'S'.
                  15 WK-VALORT-FACTURA    PIC 9(10)V99.
                  15 WK-CODIGO-PRODUCTO   PIC X(10).
                  15 WK-CANTIDAD          PIC 9(8).
@@ -79,12 +209,142 @@
                       SW-CONTINUAR
                       TB-INDICE
                       REPLACING NUMERIC BY ZEROES ALPHANUMERIC BY SPACES
+           PERFORM 10100-ABRIR-FACTURAS
+           PERFORM 10200-ABRIR-PRODUCTOS
+           PERFORM 10300-VERIFICAR-LOTE-INTERRUMPIDO
+           PERFORM 10400-CARGAR-TASAS-IVA
+           .
+
+      *    SI EL PROGRAMA TERMINO (CAIDA, CIERRE ABRUPTO) MIENTRAS UN
+      *    LOTE DE INGRESO ESTABA ABIERTO, LAS FACTURAS YA TECLEADAS NO
+      *    SE PIERDEN PORQUE CADA UNA SE GRABA EN FACTURAS.DAT APENAS
+      *    SE COMPLETA (VER 20260-GRABAR-FACTURA). AQUI SOLO SE AVISA AL
+      *    OPERADOR PARA QUE SEPA QUE PUEDE SEGUIR INGRESANDO EN LUGAR
+      *    DE VOLVER A TECLEAR TODO EL LOTE.
+       10300-VERIFICAR-LOTE-INTERRUMPIDO.
+           OPEN INPUT CTL-LOTE-FILE
+           IF WS-CTL-LOTE-OK
+               READ CTL-LOTE-FILE INTO WS-ESTADO-LOTE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF WS-LOTE-ESTADO = "EN-PROCESO-"
+                           DISPLAY "SE DETECTO UN LOTE DE INGRESO QUE "
+                           DISPLAY "NO SE CERRO CORRECTAMENTE. LAS "
+                           DISPLAY "FACTURAS YA INGRESADAS ESTAN A "
+                           DISPLAY "SALVO EN FACTURAS.DAT, PUEDE "
+                           DISPLAY "CONTINUAR INGRESANDO NORMALMENTE."
+                           DISPLAY "ULTIMA FACTURA GRABADA ANTES DEL "
+                           DISPLAY "CORTE -> CEDULA: "
+                                   WS-LOTE-ULTIMA-CEDULA
+                           DISPLAY "FACTURAID: "
+                                   WS-LOTE-ULTIMA-FACTURAID
+                           DISPLAY "TOTAL DE FACTURAS DE ESE LOTE: "
+                                   WS-LOTE-TOTAL
+                           DISPLAY "USE LA OPCION 4 CON ESA CEDULA"
+                           DISPLAY "PARA VER TODO LO YA GRABADO ANTES"
+                           DISPLAY "DE SEGUIR INGRESANDO."
+                       END-IF
+               END-READ
+               CLOSE CTL-LOTE-FILE
+           END-IF
+           .
+
+       10100-ABRIR-FACTURAS.
+           OPEN I-O FACTURAS-FILE
+           IF WS-FACTURAS-NO-EXISTE
+               OPEN OUTPUT FACTURAS-FILE
+               CLOSE FACTURAS-FILE
+               OPEN I-O FACTURAS-FILE
+           END-IF
+           .
+
+       10200-ABRIR-PRODUCTOS.
+           OPEN I-O PRODUCTOS-FILE
+           IF WS-PRODUCTOS-NO-EXISTE
+               OPEN OUTPUT PRODUCTOS-FILE
+               CLOSE PRODUCTOS-FILE
+               OPEN I-O PRODUCTOS-FILE
+               PERFORM 10210-CARGAR-PRODUCTOS-DEFECTO
+           END-IF
+           .
+
+      *    CATALOGO INICIAL DEL MAESTRO DE PRODUCTOS; SE CARGA SOLO LA
+      *    PRIMERA VEZ QUE SE CREA EL ARCHIVO. EL MANTENIMIENTO DE LA
+      *    LISTA DE PRODUCTOS (ALTAS/BAJAS/CAMBIOS DE PRECIO) SE HACE
+      *    POR FUERA DE ESTE PROGRAMA, CONTRA EL MISMO PRODUCTOS.DAT.
+       10210-CARGAR-PRODUCTOS-DEFECTO.
+           MOVE "P0000001"        TO FD-PROD-CODIGO
+           MOVE "PRODUCTO GENERICO 1" TO FD-PROD-DESCRIPCION
+           MOVE 10,00              TO FD-PROD-PRECIO
+           WRITE FD-PRODUCTO-REG
+           MOVE "P0000002"        TO FD-PROD-CODIGO
+           MOVE "PRODUCTO GENERICO 2" TO FD-PROD-DESCRIPCION
+           MOVE 25,50              TO FD-PROD-PRECIO
+           WRITE FD-PRODUCTO-REG
+           MOVE "P0000003"        TO FD-PROD-CODIGO
+           MOVE "PRODUCTO GENERICO 3" TO FD-PROD-DESCRIPCION
+           MOVE 100,00             TO FD-PROD-PRECIO
+           WRITE FD-PRODUCTO-REG
+           .
+
+      *    TABLA DE TASAS DE IVA VIGENTES POR FECHA. SE CARGA A MEMORIA
+      *    UNA SOLA VEZ AL INICIAR EL PROGRAMA PARA QUE EL INGRESO DE
+      *    FACTURAS (VER 20215-OBTENER-TASA-IVA) PUEDA DETERMINAR LA
+      *    TASA VIGENTE SIN RELEER EL ARCHIVO EN CADA FACTURA.
+       10400-CARGAR-TASAS-IVA.
+           OPEN INPUT TASASIVA-FILE
+           IF WS-TASASIVA-NO-EXISTE
+               PERFORM 10410-CREAR-TASAS-DEFECTO
+               OPEN INPUT TASASIVA-FILE
+           END-IF
+           IF WS-TASASIVA-OK
+               PERFORM UNTIL NOT WS-TASASIVA-OK
+                   READ TASASIVA-FILE INTO REG-TASA-IVA
+                       AT END
+                           MOVE "35" TO WS-FS-TASASIVA
+                       NOT AT END
+                           IF WS-TOTAL-TASAS < 20
+                               ADD 1 TO WS-TOTAL-TASAS
+                               SET TB-TASA-IDX TO WS-TOTAL-TASAS
+                               MOVE TI-FECHA-EFECTIVA TO
+                                    TB-TI-FECHA(TB-TASA-IDX)
+                               MOVE TI-TASA TO TB-TI-TASA(TB-TASA-IDX)
+                           ELSE
+                               DISPLAY "TASASIVA.TXT TIENE MAS DE 20"
+                               DISPLAY "TASAS, SE IGNORAN LAS"
+                               DISPLAY "TASAS ADICIONALES"
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE TASASIVA-FILE
+           END-IF
+           .
+
+      *    CATALOGO INICIAL DE TASAS DE IVA; SE CARGA SOLO LA PRIMERA
+      *    VEZ QUE SE CREA EL ARCHIVO. MODIFICACIONES POSTERIORES A LAS
+      *    TASAS VIGENTES SE HACEN EDITANDO TASASIVA.TXT DIRECTAMENTE.
+       10410-CREAR-TASAS-DEFECTO.
+           OPEN OUTPUT TASASIVA-FILE
+           MOVE 20120101 TO TI-FECHA-EFECTIVA
+           MOVE 12,00    TO TI-TASA
+           WRITE REG-TASA-IVA
+           MOVE 20200101 TO TI-FECHA-EFECTIVA
+           MOVE 12,00    TO TI-TASA
+           WRITE REG-TASA-IVA
+           MOVE 20240101 TO TI-FECHA-EFECTIVA
+           MOVE 15,00    TO TI-TASA
+           WRITE REG-TASA-IVA
+           CLOSE TASASIVA-FILE
            .
+
        20000-PROCESO.
-           PERFORM UNTIL WS-OPCION=3
+           PERFORM UNTIL WS-OPCION=5
                DISPLAY "1.- INGRESO DE CLIENTES"
                DISPLAY "2.- CONSULTA DE CLIENTES"
-               DISPLAY "3.- SALIR"
+               DISPLAY "3.- MODIFICAR/ANULAR FACTURA"
+               DISPLAY "4.- CONSULTA TODAS LAS FACTURAS DE UN CLIENTE"
+               DISPLAY "5.- SALIR"
                DISPLAY "DIGITE UNA OPCION"
                ACCEPT WS-OPCION
                PERFORM 20100-INGRESO-OPCION
@@ -94,6 +354,8 @@
            EVALUATE WS-OPCION
              WHEN 1 PERFORM  20200-INGRESO-CLIENTES
              WHEN 2 PERFORM  20300-BUSQUEDA-CLIENTES
+             WHEN 3 PERFORM  20500-MANTENIMIENTO-FACTURA
+             WHEN 4 PERFORM  20600-BUSQUEDA-POR-CEDULA
            END-EVALUATE
            .
 
@@ -101,8 +363,45 @@
        20200-INGRESO-CLIENTES.
            SET SW-SI-CONTINUA TO TRUE
            SET TB-INDICE TO 0
+           MOVE 0 TO WK-LOTE-TOTAL-ACUM
            INITIALIZE TB-FACTURA
+           PERFORM 20205-MARCAR-LOTE-INICIO
            PERFORM 20210-INGRESO-DATOS UNTIL SW-NO-CONTINUA
+           PERFORM 20270-MARCAR-LOTE-FIN
+           .
+
+       20205-MARCAR-LOTE-INICIO.
+           OPEN OUTPUT CTL-LOTE-FILE
+           MOVE "EN-PROCESO-"     TO CTL-ESTADO
+           MOVE 0                TO CTL-ULTIMA-CEDULA
+           MOVE 0                TO CTL-ULTIMA-FACTURAID
+           MOVE 0                TO CTL-TOTAL-LOTE
+           WRITE CTL-LOTE-REG
+           CLOSE CTL-LOTE-FILE
+           .
+
+      *    REGRABA EL CONTROL DE LOTE CON LA ULTIMA FACTURA GRABADA CON
+      *    EXITO Y EL TOTAL ACUMULADO, PARA QUE UN CORTE A MITAD DE LOTE
+      *    DEJE RASTRO DE HASTA DONDE SE LLEGO.
+       20265-ACTUALIZAR-CTL-LOTE.
+           ADD 1 TO WK-LOTE-TOTAL-ACUM
+           OPEN OUTPUT CTL-LOTE-FILE
+           MOVE "EN-PROCESO-"          TO CTL-ESTADO
+           MOVE WK-ID(TB-INDICE)       TO CTL-ULTIMA-CEDULA
+           MOVE WK-FACTURAID(TB-INDICE) TO CTL-ULTIMA-FACTURAID
+           MOVE WK-LOTE-TOTAL-ACUM     TO CTL-TOTAL-LOTE
+           WRITE CTL-LOTE-REG
+           CLOSE CTL-LOTE-FILE
+           .
+
+       20270-MARCAR-LOTE-FIN.
+           OPEN OUTPUT CTL-LOTE-FILE
+           MOVE "CERRADO"    TO CTL-ESTADO
+           MOVE 0            TO CTL-ULTIMA-CEDULA
+           MOVE 0            TO CTL-ULTIMA-FACTURAID
+           MOVE 0            TO CTL-TOTAL-LOTE
+           WRITE CTL-LOTE-REG
+           CLOSE CTL-LOTE-FILE
            .
 
        20210-INGRESO-DATOS.
@@ -111,10 +410,8 @@
            ACCEPT WK-NOMBRE(TB-INDICE)
            DISPLAY "INGRESE APELLIDO"
            ACCEPT WK-APELLIDO(TB-INDICE)
-           DISPLAY "INGRESE TIPO ID: C O P"
-           ACCEPT WK-ID-TIPO(TB-INDICE)
-           DISPLAY "INGRESE ID DE 10 DIGITOS"
-           ACCEPT WK-ID(TB-INDICE)
+           PERFORM 20220-VALIDAR-TIPO-ID
+           PERFORM 20230-VALIDAR-ID
            DISPLAY "INGRESE FECHA DE NACIMIENTO DD/MM/AAAA"
            ACCEPT WK-NACIMIENTO(TB-INDICE)
            DISPLAY "INGRESE DIRECCION"
@@ -123,14 +420,10 @@
            ACCEPT WK-TELEFONO(TB-INDICE)
            DISPLAY "INGRESE NUMERO DE FACTURA"
            ACCEPT WK-FACTURAID(TB-INDICE)
-           DISPLAY "INGRESE TASA DE IVA %"
-           ACCEPT WK-TASA-IVA(TB-INDICE)
-           DISPLAY "INGRESE CODIGO PRODUCTO 10 ALFANUMERICOS"
-           ACCEPT WK-CODIGO-PRODUCTO(TB-INDICE)
+           PERFORM 20215-OBTENER-TASA-IVA
+           PERFORM 20225-VALIDAR-PRODUCTO
            DISPLAY "INGRESE CANTIDAD HASTA 8 DIGITOS"
            ACCEPT WK-CANTIDAD(TB-INDICE)
-           DISPLAY "INGRESE PRECIO UNITARIO $"
-           ACCEPT WK-PRECIO-UNITARIO(TB-INDICE)
            DISPLAY "INGRESE DESCUENTO HASTA 5 DIGITOS"
            ACCEPT WK-DESC(TB-INDICE)
            DISPLAY "DESEA CONTINUAR? Y/N"
@@ -144,47 +437,506 @@
            COMPUTE WK-VALORT-FACTURA(TB-INDICE)=
                     WK-CANTIDAD(TB-INDICE)
                     * WK-PRECIO-UNITARIO(TB-INDICE)
-           IF (TB-INDICE=10)
-               DISPLAY "YA NO HAY MAS DATA QUE LLENAR"
+           PERFORM 20260-GRABAR-FACTURA
+           IF WS-TB-MAX-REGISTROS = TB-INDICE
+               DISPLAY "SE ALCANZO EL MAXIMO DE FACTURAS DEL LOTE ("
+                       WS-TB-MAX-REGISTROS ") - CIERRE EL LOTE PARA"
+               DISPLAY "SEGUIR INGRESANDO EN UN NUEVO LOTE"
                MOVE 'N' TO SW-CONTINUAR
+               MOVE "LOTE LLENO"           TO WK-AUD-OPERACION
+               MOVE WK-ID(TB-INDICE)       TO WK-AUD-CEDULA
+               MOVE WK-FACTURAID(TB-INDICE) TO WK-AUD-FACTURAID
+               MOVE "SE ALCANZO EL MAXIMO DE FACTURAS DEL LOTE"
+                    TO WK-AUD-RESULTADO
+               PERFORM 90000-REGISTRAR-AUDITORIA
+           END-IF
+           .
+
+      *    DETERMINA LA TASA DE IVA VIGENTE A LA FECHA DEL SISTEMA
+      *    BUSCANDO EN TB-TASAS-IVA LA FECHA EFECTIVA MAS RECIENTE QUE
+      *    NO SUPERE HOY. EL OPERADOR PUEDE SOBREESCRIBIRLA CON UNA
+      *    TASA MANUAL, LO CUAL QUEDA REGISTRADO EN AUDITORIA.LOG.
+       20215-OBTENER-TASA-IVA.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-HOY
+           MOVE 0 TO WK-MEJOR-FECHA
+           MOVE 0 TO WK-TASA-TEMP
+           PERFORM VARYING TB-TASA-IDX FROM 1 BY 1
+                     UNTIL TB-TASA-IDX > WS-TOTAL-TASAS
+               IF TB-TI-FECHA(TB-TASA-IDX) <= WS-HOY AND
+                  TB-TI-FECHA(TB-TASA-IDX) >= WK-MEJOR-FECHA
+                   MOVE TB-TI-FECHA(TB-TASA-IDX) TO WK-MEJOR-FECHA
+                   MOVE TB-TI-TASA(TB-TASA-IDX) TO WK-TASA-TEMP
+               END-IF
+           END-PERFORM
+           MOVE WK-TASA-TEMP TO WK-TASA-IVA(TB-INDICE)
+           DISPLAY "TASA DE IVA VIGENTE: " WK-TASA-IVA(TB-INDICE) "%"
+           DISPLAY "DESEA INGRESAR UNA TASA MANUAL? S/N"
+           ACCEPT WK-RESP-TASA-MANUAL
+           IF WK-RESP-TASA-MANUAL = 'S' OR WK-RESP-TASA-MANUAL = 's'
+               DISPLAY "INGRESE TASA DE IVA MANUAL %"
+               ACCEPT WK-TASA-IVA(TB-INDICE)
+               SET WK-TASA-IVA-MANUAL(TB-INDICE) TO TRUE
+               MOVE "TASA IVA MANUAL"    TO WK-AUD-OPERACION
+               MOVE WK-ID(TB-INDICE)     TO WK-AUD-CEDULA
+               MOVE WK-FACTURAID(TB-INDICE) TO WK-AUD-FACTURAID
+               MOVE "TASA INGRESADA MANUALMENTE POR EL OPERADOR"
+                    TO WK-AUD-RESULTADO
+               PERFORM 90000-REGISTRAR-AUDITORIA
+           END-IF
+           .
+
+       20220-VALIDAR-TIPO-ID.
+           DISPLAY "INGRESE TIPO ID: C, R O P"
+           ACCEPT WK-ID-TIPO(TB-INDICE)
+           PERFORM UNTIL WK-ID-TIPO(TB-INDICE) = 'C' OR
+                         WK-ID-TIPO(TB-INDICE) = 'R' OR
+                         WK-ID-TIPO(TB-INDICE) = 'P'
+               DISPLAY "TIPO DE ID INVALIDO, INGRESE C, R O P"
+               ACCEPT WK-ID-TIPO(TB-INDICE)
+           END-PERFORM
+           .
+
+       20230-VALIDAR-ID.
+           MOVE 'N' TO WK-ID-VALIDO-SW
+           PERFORM UNTIL WK-ID-VALIDO
+               DISPLAY "INGRESE ID DE 10 DIGITOS"
+               ACCEPT WK-ID(TB-INDICE)
+               PERFORM 20240-VERIFICAR-DIGITO-ID
+               IF NOT WK-ID-VALIDO
+                   DISPLAY "ID INVALIDO, VERIFIQUE EL NUMERO E INGRESE"
+                   DISPLAY "NUEVAMENTE"
+               END-IF
+           END-PERFORM
+           .
+
+      *    DESPACHA LA VALIDACION SEGUN EL TERCER DIGITO DEL ID: 0-5 ES
+      *    PERSONA NATURAL (CEDULA O RUC DE PERSONA NATURAL, MOD 10);
+      *    6 ES RUC DE SOCIEDAD/ENTIDAD PUBLICA (MOD 11); 9 ES RUC DE
+      *    SOCIEDAD PRIVADA O EXTRANJERO (MOD 11). 7 Y 8 NO SE USAN.
+       20240-VERIFICAR-DIGITO-ID.
+           IF WK-ID-TIPO(TB-INDICE) = 'P'
+      *        PASAPORTE: NO TIENE DIGITO VERIFICADOR NUMERICO
+               MOVE 'S' TO WK-ID-VALIDO-SW
+           ELSE
+               COMPUTE WK-PROVINCIA =
+                   WK-ID-DIG(TB-INDICE 1) * 10 + WK-ID-DIG(TB-INDICE 2)
+               MOVE WK-ID-DIG(TB-INDICE 3) TO WK-TERCER-DIGITO
+      *        PROVINCIA 30 ES EL CODIGO RESERVADO PARA RUC DE
+      *        CONTRIBUYENTE EXTRANJERO; SOLO ES VALIDA JUNTO CON
+      *        TERCER DIGITO 9 (SOCIEDAD PRIVADA/EXTRANJERA).
+               IF (WK-PROVINCIA < 1 OR WK-PROVINCIA > 24)
+                       AND NOT (WK-PROVINCIA = 30 AND
+                                WK-TERCER-DIGITO = 9)
+                   MOVE 'N' TO WK-ID-VALIDO-SW
+               ELSE
+                   EVALUATE TRUE
+                       WHEN WK-TERCER-DIGITO <= 5
+                           PERFORM 20241-VALIDAR-PERSONA-NATURAL
+                       WHEN WK-TERCER-DIGITO = 6
+                           PERFORM 20242-VALIDAR-RUC-PUBLICA
+                       WHEN WK-TERCER-DIGITO = 9
+                           PERFORM 20243-VALIDAR-RUC-PRIVADA
+                       WHEN OTHER
+                           MOVE 'N' TO WK-ID-VALIDO-SW
+                   END-EVALUATE
+               END-IF
+           END-IF
+           .
+
+      *    CEDULA O RUC DE PERSONA NATURAL: MOD 10 SOBRE LOS DIGITOS
+      *    1-9, VERIFICADOR EN EL DIGITO 10.
+       20241-VALIDAR-PERSONA-NATURAL.
+           MOVE 0 TO WK-SUMA-VALIDACION
+           PERFORM VARYING WK-SUB-VAL FROM 1 BY 1
+                     UNTIL WK-SUB-VAL > 9
+               COMPUTE WK-DIGITO-TEMP =
+                   WK-ID-DIG(TB-INDICE WK-SUB-VAL)
+                   * WK-COEFICIENTE(WK-SUB-VAL)
+               IF WK-DIGITO-TEMP > 9
+                   SUBTRACT 9 FROM WK-DIGITO-TEMP
+               END-IF
+               ADD WK-DIGITO-TEMP TO WK-SUMA-VALIDACION
+           END-PERFORM
+           COMPUTE WK-RESIDUO = FUNCTION MOD(WK-SUMA-VALIDACION, 10)
+           IF WK-RESIDUO = 0
+               MOVE 0 TO WK-DIGITO-VERIFICADOR
+           ELSE
+               COMPUTE WK-DIGITO-VERIFICADOR = 10 - WK-RESIDUO
+           END-IF
+           IF WK-DIGITO-VERIFICADOR = WK-ID-DIG(TB-INDICE 10)
+               MOVE 'S' TO WK-ID-VALIDO-SW
+           ELSE
+               MOVE 'N' TO WK-ID-VALIDO-SW
+           END-IF
+           .
+
+      *    RUC DE SOCIEDAD/ENTIDAD PUBLICA: MOD 11 SOBRE LOS DIGITOS
+      *    1-8, VERIFICADOR EN EL DIGITO 9. RESIDUO 1 ES INVALIDO.
+       20242-VALIDAR-RUC-PUBLICA.
+           MOVE 0 TO WK-SUMA-VALIDACION
+           PERFORM VARYING WK-SUB-VAL FROM 1 BY 1
+                     UNTIL WK-SUB-VAL > 8
+               COMPUTE WK-DIGITO-TEMP =
+                   WK-ID-DIG(TB-INDICE WK-SUB-VAL)
+                   * WK-COEF-RUC-PUB(WK-SUB-VAL)
+               ADD WK-DIGITO-TEMP TO WK-SUMA-VALIDACION
+           END-PERFORM
+           COMPUTE WK-RESIDUO = FUNCTION MOD(WK-SUMA-VALIDACION, 11)
+           IF WK-RESIDUO = 0
+               MOVE 0 TO WK-DIGITO-VERIFICADOR
+           ELSE
+               COMPUTE WK-DIGITO-VERIFICADOR = 11 - WK-RESIDUO
            END-IF
+           IF WK-DIGITO-VERIFICADOR > 9
+               MOVE 'N' TO WK-ID-VALIDO-SW
+           ELSE
+               IF WK-DIGITO-VERIFICADOR = WK-ID-DIG(TB-INDICE 9)
+                   MOVE 'S' TO WK-ID-VALIDO-SW
+               ELSE
+                   MOVE 'N' TO WK-ID-VALIDO-SW
+               END-IF
+           END-IF
+           .
+
+      *    RUC DE SOCIEDAD PRIVADA O EXTRANJERO: MOD 11 SOBRE LOS
+      *    DIGITOS 1-9, VERIFICADOR EN EL DIGITO 10. RESIDUO 1 ES
+      *    INVALIDO.
+       20243-VALIDAR-RUC-PRIVADA.
+           MOVE 0 TO WK-SUMA-VALIDACION
+           PERFORM VARYING WK-SUB-VAL FROM 1 BY 1
+                     UNTIL WK-SUB-VAL > 9
+               COMPUTE WK-DIGITO-TEMP =
+                   WK-ID-DIG(TB-INDICE WK-SUB-VAL)
+                   * WK-COEF-RUC-PRIV(WK-SUB-VAL)
+               ADD WK-DIGITO-TEMP TO WK-SUMA-VALIDACION
+           END-PERFORM
+           COMPUTE WK-RESIDUO = FUNCTION MOD(WK-SUMA-VALIDACION, 11)
+           IF WK-RESIDUO = 0
+               MOVE 0 TO WK-DIGITO-VERIFICADOR
+           ELSE
+               COMPUTE WK-DIGITO-VERIFICADOR = 11 - WK-RESIDUO
+           END-IF
+           IF WK-DIGITO-VERIFICADOR > 9
+               MOVE 'N' TO WK-ID-VALIDO-SW
+           ELSE
+               IF WK-DIGITO-VERIFICADOR = WK-ID-DIG(TB-INDICE 10)
+                   MOVE 'S' TO WK-ID-VALIDO-SW
+               ELSE
+                   MOVE 'N' TO WK-ID-VALIDO-SW
+               END-IF
+           END-IF
+           .
+
+       20225-VALIDAR-PRODUCTO.
+           MOVE 'N' TO WK-PRODUCTO-VALIDO-SW
+           PERFORM UNTIL WK-PRODUCTO-VALIDO
+               DISPLAY "INGRESE CODIGO PRODUCTO 10 ALFANUMERICOS"
+               ACCEPT WK-CODIGO-PRODUCTO(TB-INDICE)
+               MOVE WK-CODIGO-PRODUCTO(TB-INDICE) TO FD-PROD-CODIGO
+               READ PRODUCTOS-FILE
+                   INVALID KEY
+                       DISPLAY "CODIGO DE PRODUCTO NO EXISTE EN EL"
+                       DISPLAY "MAESTRO, INGRESE NUEVAMENTE"
+                   NOT INVALID KEY
+                       MOVE FD-PROD-PRECIO TO
+                            WK-PRECIO-UNITARIO(TB-INDICE)
+                       DISPLAY "PRECIO UNITARIO: " FD-PROD-PRECIO
+                       MOVE 'S' TO WK-PRODUCTO-VALIDO-SW
+               END-READ
+           END-PERFORM
            .
+
+      *    GRABA LA FACTURA EN FACTURAS.DAT. SI EL NUMERO DE FACTURA YA
+      *    EXISTE PARA ESA CEDULA, NO SE DESCARTA LO YA DIGITADO: SE LE
+      *    PIDE AL OPERADOR UN NUMERO DE FACTURA DISTINTO Y SE REINTENTA
+      *    LA GRABACION HASTA QUE QUEDE GRABADA.
+       20260-GRABAR-FACTURA.
+           MOVE 'N' TO WK-GRABADO-SW
+           PERFORM UNTIL WK-GRABADO
+               PERFORM 20261-CARGAR-FD-FACTURA
+               WRITE FD-FACTURA-REG
+                   INVALID KEY
+                       DISPLAY "FACTURA " WK-FACTURAID(TB-INDICE)
+                               " YA EXISTE, NO SE GRABO"
+                       MOVE "INGRESO FACTURA"  TO WK-AUD-OPERACION
+                       MOVE WK-ID(TB-INDICE)   TO WK-AUD-CEDULA
+                       MOVE WK-FACTURAID(TB-INDICE) TO WK-AUD-FACTURAID
+                       MOVE "RECHAZADA, FACTURA DUPLICADA"
+                            TO WK-AUD-RESULTADO
+                       PERFORM 90000-REGISTRAR-AUDITORIA
+                       DISPLAY "INGRESE UN NUMERO DE FACTURA DIFERENTE"
+                       ACCEPT WK-FACTURAID(TB-INDICE)
+                   NOT INVALID KEY
+                       MOVE "INGRESO FACTURA"  TO WK-AUD-OPERACION
+                       MOVE WK-ID(TB-INDICE)   TO WK-AUD-CEDULA
+                       MOVE WK-FACTURAID(TB-INDICE) TO WK-AUD-FACTURAID
+                       MOVE "GRABADA"          TO WK-AUD-RESULTADO
+                       PERFORM 90000-REGISTRAR-AUDITORIA
+                       PERFORM 20265-ACTUALIZAR-CTL-LOTE
+                       MOVE 'S' TO WK-GRABADO-SW
+               END-WRITE
+           END-PERFORM
+           .
+
+       20261-CARGAR-FD-FACTURA.
+           MOVE WK-ID(TB-INDICE)               TO FD-ID
+           MOVE WK-FACTURAID(TB-INDICE)        TO FD-FACTURAID
+           MOVE WK-NOMBRE(TB-INDICE)           TO FD-NOMBRE
+           MOVE WK-APELLIDO(TB-INDICE)         TO FD-APELLIDO
+           MOVE WK-ID-TIPO(TB-INDICE)          TO FD-ID-TIPO
+           MOVE WK-NACIMIENTO(TB-INDICE)       TO FD-NACIMIENTO
+           MOVE WK-DIRECCION(TB-INDICE)        TO FD-DIRECCION
+           MOVE WK-TELEFONO(TB-INDICE)         TO FD-TELEFONO
+           MOVE WK-TASA-IVA(TB-INDICE)         TO FD-TASA-IVA
+           MOVE WK-TASA-IVA-MANUAL-SW(TB-INDICE) TO FD-TASA-IVA-MANUAL
+           MOVE WK-VALORT-FACTURA(TB-INDICE)   TO FD-VALORT-FACTURA
+           MOVE WK-CODIGO-PRODUCTO(TB-INDICE)  TO FD-CODIGO-PRODUCTO
+           MOVE WK-CANTIDAD(TB-INDICE)         TO FD-CANTIDAD
+           MOVE WK-PRECIO-UNITARIO(TB-INDICE)  TO FD-PRECIO-UNITARIO
+           MOVE WK-VALORTOTAL-CXP(TB-INDICE)   TO FD-VALORTOTAL-CXP
+           MOVE WK-DESC(TB-INDICE)             TO FD-DESC
+           MOVE WK-VALORIVA(TB-INDICE)         TO FD-VALORIVA
+           MOVE 'A'                            TO FD-ESTADO
+           .
+
        20300-BUSQUEDA-CLIENTES.
            DISPLAY "BUSQUEDA DE CLIENTES"
            DISPLAY "INGRESE NUMERO DE CEDULA"
            ACCEPT WS-CEDULA
            DISPLAY "INGRESE CODIGO DE PRODUCTO"
            ACCEPT WS-COD-PRODUCT
-           SET TB-INDICE TO 1
-           SEARCH TB-DATOS AT END
-                  DISPLAY "NO SE ENCONTRO LA FACTURA"
-                  WHEN WK-ID(TB-INDICE)=WS-CEDULA AND
-                       WK-CODIGO-PRODUCTO(TB-INDICE)=WS-COD-PRODUCT
-                       PERFORM 20400-DISPLAY-FACTURA
-           END-SEARCH
-           .
-       20400-DISPLAY-FACTURA.
+           MOVE 'N' TO WK-ENCONTRADO
+           MOVE WS-CEDULA TO FD-ID
+           START FACTURAS-FILE KEY IS >= FD-ID
+               INVALID KEY
+                   MOVE 'N' TO WK-ENCONTRADO
+               NOT INVALID KEY
+                   PERFORM 20310-LEER-POR-CEDULA
+           END-START
+           IF WK-ENCONTRADO = 'N'
+               DISPLAY "NO SE ENCONTRO LA FACTURA"
+           END-IF
+           MOVE "CONSULTA CLIENTE"    TO WK-AUD-OPERACION
+           MOVE WS-CEDULA             TO WK-AUD-CEDULA
+           MOVE 0                     TO WK-AUD-FACTURAID
+           IF WK-ENCONTRADO = 'S'
+               MOVE "FACTURA ENCONTRADA" TO WK-AUD-RESULTADO
+           ELSE
+               MOVE "NO SE ENCONTRO LA FACTURA" TO WK-AUD-RESULTADO
+           END-IF
+           PERFORM 90000-REGISTRAR-AUDITORIA
+           .
+
+       20310-LEER-POR-CEDULA.
+           SET SW-SI-CONTINUA TO TRUE
+           PERFORM UNTIL SW-NO-CONTINUA
+               READ FACTURAS-FILE NEXT RECORD
+                   AT END
+                       SET SW-NO-CONTINUA TO TRUE
+               END-READ
+               IF SW-NO-CONTINUA
+                   CONTINUE
+               ELSE
+                   IF FD-ID NOT = WS-CEDULA
+                       SET SW-NO-CONTINUA TO TRUE
+                   ELSE
+                       IF FD-CODIGO-PRODUCTO = WS-COD-PRODUCT
+                           PERFORM 20400-DISPLAY-FACTURA-FD
+                           MOVE 'S' TO WK-ENCONTRADO
+                           SET SW-NO-CONTINUA TO TRUE
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+           .
+
+       20400-DISPLAY-FACTURA-FD.
            DISPLAY "SE ENCONTRO LA FACTURA: "
            DISPLAY '*******************************'
-           DISPLAY "** NOMBRE: " WK-NOMBRE(TB-INDICE)
-           DISPLAY "** APELLIDO: " WK-APELLIDO(TB-INDICE)
-           DISPLAY "** TIPO DE ID: "WK-ID-TIPO(TB-INDICE)
-           DISPLAY "** ID: " WK-ID(TB-INDICE)
-           DISPLAY "** NACIMIENTO: " WK-NACIMIENTO(TB-INDICE)
-           DISPLAY "** DIRECCION: " WK-DIRECCION(TB-INDICE)
-           DISPLAY "** TELEFONO: " WK-TELEFONO(TB-INDICE)
-           DISPLAY "** FACTURAID: " WK-FACTURAID(TB-INDICE)
-           DISPLAY "** TASA-IVA: " WK-TASA-IVA(TB-INDICE)
-           DISPLAY "** CODIGO-PRODUCTO:"  WK-CODIGO-PRODUCTO(TB-INDICE)
-           DISPLAY "** CANTIDAD: " WK-CANTIDAD(TB-INDICE)
-           DISPLAY "** PRECIO-UNITARIO: " WK-PRECIO-UNITARIO(TB-INDICE)
-           DISPLAY "** DESCUENTO: " WK-DESC(TB-INDICE)
-           DISPLAY "** VALOR IVA: " WK-VALORIVA(TB-INDICE)
-           DISPLAY "** TOTAL VALOR: " WK-VALORTOTAL-CXP(TB-INDICE)
-           DISPLAY "** VALOR FACTURA: " WK-VALORT-FACTURA(TB-INDICE)
+           DISPLAY "** NOMBRE: " FD-NOMBRE
+           DISPLAY "** APELLIDO: " FD-APELLIDO
+           DISPLAY "** TIPO DE ID: " FD-ID-TIPO
+           DISPLAY "** ID: " FD-ID
+           DISPLAY "** NACIMIENTO: " FD-NACIMIENTO
+           DISPLAY "** DIRECCION: " FD-DIRECCION
+           DISPLAY "** TELEFONO: " FD-TELEFONO
+           DISPLAY "** FACTURAID: " FD-FACTURAID
+           DISPLAY "** TASA-IVA: " FD-TASA-IVA
+           DISPLAY "** CODIGO-PRODUCTO:" FD-CODIGO-PRODUCTO
+           DISPLAY "** CANTIDAD: " FD-CANTIDAD
+           DISPLAY "** PRECIO-UNITARIO: " FD-PRECIO-UNITARIO
+           DISPLAY "** DESCUENTO: " FD-DESC
+           DISPLAY "** VALOR IVA: " FD-VALORIVA
+           DISPLAY "** TOTAL VALOR: " FD-VALORTOTAL-CXP
+           DISPLAY "** VALOR FACTURA: " FD-VALORT-FACTURA
+           IF FD-ESTADO = 'X'
+               DISPLAY "** ESTADO: ANULADA"
+           ELSE
+               DISPLAY "** ESTADO: ACTIVA"
+           END-IF
            DISPLAY'*******************************'
            .
+
+       20500-MANTENIMIENTO-FACTURA.
+           DISPLAY "MODIFICAR/ANULAR FACTURA"
+           DISPLAY "INGRESE NUMERO DE CEDULA"
+           ACCEPT WS-CEDULA
+           DISPLAY "INGRESE NUMERO DE FACTURA"
+           ACCEPT WS-FACTURAID-BUSQUEDA
+           MOVE WS-CEDULA TO FD-ID
+           MOVE WS-FACTURAID-BUSQUEDA TO FD-FACTURAID
+           READ FACTURAS-FILE
+               INVALID KEY
+                   DISPLAY "NO SE ENCONTRO LA FACTURA"
+                   MOVE "MANTENIMIENTO FACTURA" TO WK-AUD-OPERACION
+                   MOVE WS-CEDULA               TO WK-AUD-CEDULA
+                   MOVE WS-FACTURAID-BUSQUEDA   TO WK-AUD-FACTURAID
+                   MOVE "NO SE ENCONTRO LA FACTURA" TO WK-AUD-RESULTADO
+                   PERFORM 90000-REGISTRAR-AUDITORIA
+               NOT INVALID KEY
+                   PERFORM 20510-PROCESAR-MANTENIMIENTO
+           END-READ
+           .
+
+       20510-PROCESAR-MANTENIMIENTO.
+           IF FD-ESTADO = 'X'
+               DISPLAY "LA FACTURA YA ESTA ANULADA"
+               MOVE "MODIFICAR/ANULAR FACTURA" TO WK-AUD-OPERACION
+               MOVE FD-ID                      TO WK-AUD-CEDULA
+               MOVE FD-FACTURAID               TO WK-AUD-FACTURAID
+               MOVE "YA ANULADA"                TO WK-AUD-RESULTADO
+               PERFORM 90000-REGISTRAR-AUDITORIA
+           ELSE
+               PERFORM 20400-DISPLAY-FACTURA-FD
+               DISPLAY "1.- MODIFICAR CANTIDAD/PRECIO/DESCUENTO"
+               DISPLAY "2.- ANULAR FACTURA"
+               DISPLAY "0.- CANCELAR"
+               DISPLAY "DIGITE UNA OPCION"
+               ACCEPT WS-OPCION-MANT
+               EVALUATE WS-OPCION-MANT
+                   WHEN 1 PERFORM 20520-MODIFICAR-FACTURA
+                   WHEN 2 PERFORM 20530-ANULAR-FACTURA
+               END-EVALUATE
+           END-IF
+           .
+
+       20520-MODIFICAR-FACTURA.
+           DISPLAY "INGRESE CANTIDAD HASTA 8 DIGITOS"
+           ACCEPT FD-CANTIDAD
+           DISPLAY "INGRESE PRECIO UNITARIO $"
+           ACCEPT FD-PRECIO-UNITARIO
+           DISPLAY "INGRESE DESCUENTO HASTA 5 DIGITOS"
+           ACCEPT FD-DESC
+           COMPUTE FD-VALORTOTAL-CXP = FD-CANTIDAD * FD-PRECIO-UNITARIO
+           COMPUTE FD-VALORIVA = FD-VALORTOTAL-CXP * (FD-TASA-IVA / 100)
+           COMPUTE FD-VALORT-FACTURA = FD-CANTIDAD * FD-PRECIO-UNITARIO
+           REWRITE FD-FACTURA-REG
+               INVALID KEY
+                   DISPLAY "NO SE PUDO ACTUALIZAR LA FACTURA"
+                   MOVE "MODIFICAR FACTURA"     TO WK-AUD-OPERACION
+                   MOVE FD-ID                   TO WK-AUD-CEDULA
+                   MOVE FD-FACTURAID            TO WK-AUD-FACTURAID
+                   MOVE "NO SE PUDO ACTUALIZAR" TO WK-AUD-RESULTADO
+                   PERFORM 90000-REGISTRAR-AUDITORIA
+               NOT INVALID KEY
+                   DISPLAY "FACTURA ACTUALIZADA"
+                   MOVE "MODIFICAR FACTURA"     TO WK-AUD-OPERACION
+                   MOVE FD-ID                   TO WK-AUD-CEDULA
+                   MOVE FD-FACTURAID            TO WK-AUD-FACTURAID
+                   MOVE "FACTURA ACTUALIZADA"   TO WK-AUD-RESULTADO
+                   PERFORM 90000-REGISTRAR-AUDITORIA
+           END-REWRITE
+           .
+
+       20530-ANULAR-FACTURA.
+           MOVE 'X' TO FD-ESTADO
+           REWRITE FD-FACTURA-REG
+               INVALID KEY
+                   DISPLAY "NO SE PUDO ANULAR LA FACTURA"
+                   MOVE "ANULAR FACTURA"        TO WK-AUD-OPERACION
+                   MOVE FD-ID                   TO WK-AUD-CEDULA
+                   MOVE FD-FACTURAID            TO WK-AUD-FACTURAID
+                   MOVE "NO SE PUDO ANULAR"     TO WK-AUD-RESULTADO
+                   PERFORM 90000-REGISTRAR-AUDITORIA
+               NOT INVALID KEY
+                   DISPLAY "FACTURA ANULADA"
+                   MOVE "ANULAR FACTURA"        TO WK-AUD-OPERACION
+                   MOVE FD-ID                   TO WK-AUD-CEDULA
+                   MOVE FD-FACTURAID            TO WK-AUD-FACTURAID
+                   MOVE "FACTURA ANULADA"       TO WK-AUD-RESULTADO
+                   PERFORM 90000-REGISTRAR-AUDITORIA
+           END-REWRITE
+           .
+
+       20600-BUSQUEDA-POR-CEDULA.
+           DISPLAY "CONSULTA DE TODAS LAS FACTURAS DE UN CLIENTE"
+           DISPLAY "INGRESE NUMERO DE CEDULA"
+           ACCEPT WS-CEDULA
+           MOVE 'N' TO WK-ENCONTRADO
+           MOVE WS-CEDULA TO FD-ID
+           START FACTURAS-FILE KEY IS >= FD-ID
+               INVALID KEY
+                   MOVE 'N' TO WK-ENCONTRADO
+               NOT INVALID KEY
+                   PERFORM 20610-LISTAR-POR-CEDULA
+           END-START
+           IF WK-ENCONTRADO = 'N'
+               DISPLAY "NO SE ENCONTRARON FACTURAS PARA ESA CEDULA"
+           END-IF
+           MOVE "CONSULTA TODAS FACTURAS" TO WK-AUD-OPERACION
+           MOVE WS-CEDULA                 TO WK-AUD-CEDULA
+           MOVE 0                         TO WK-AUD-FACTURAID
+           IF WK-ENCONTRADO = 'S'
+               MOVE "FACTURAS ENCONTRADAS" TO WK-AUD-RESULTADO
+           ELSE
+               MOVE "NO SE ENCONTRARON FACTURAS" TO WK-AUD-RESULTADO
+           END-IF
+           PERFORM 90000-REGISTRAR-AUDITORIA
+           .
+
+       20610-LISTAR-POR-CEDULA.
+           SET SW-SI-CONTINUA TO TRUE
+           PERFORM UNTIL SW-NO-CONTINUA
+               READ FACTURAS-FILE NEXT RECORD
+                   AT END
+                       SET SW-NO-CONTINUA TO TRUE
+               END-READ
+               IF SW-NO-CONTINUA
+                   CONTINUE
+               ELSE
+                   IF FD-ID NOT = WS-CEDULA
+                       SET SW-NO-CONTINUA TO TRUE
+                   ELSE
+                       PERFORM 20400-DISPLAY-FACTURA-FD
+                       MOVE 'S' TO WK-ENCONTRADO
+                   END-IF
+               END-IF
+           END-PERFORM
+           .
+
+      *    ESCRIBE UNA LINEA EN AUDITORIA.LOG. LOS DATOS DEL EVENTO SE
+      *    DEJAN ANTES EN WK-AUDITORIA (OPERACION/CEDULA/FACTURAID/
+      *    RESULTADO); ESTA RUTINA SOLO TIMBRA FECHA/HORA Y GRABA.
+       90000-REGISTRAR-AUDITORIA.
+           OPEN EXTEND AUDITORIA-FILE
+           IF WS-AUDITORIA-NO-EXISTE
+               OPEN OUTPUT AUDITORIA-FILE
+               CLOSE AUDITORIA-FILE
+               OPEN EXTEND AUDITORIA-FILE
+           END-IF
+           MOVE FUNCTION CURRENT-DATE(1:8)  TO AUD-FECHA
+           MOVE FUNCTION CURRENT-DATE(9:6)  TO AUD-HORA
+           MOVE WK-AUD-OPERACION             TO AUD-OPERACION
+           MOVE WK-AUD-CEDULA                TO AUD-CEDULA
+           MOVE WK-AUD-FACTURAID              TO AUD-FACTURAID
+           MOVE WK-AUD-RESULTADO              TO AUD-RESULTADO
+           WRITE REG-AUDITORIA
+           CLOSE AUDITORIA-FILE
+           .
+
        30000-FIN.
-            STOP RUN.
+           CLOSE FACTURAS-FILE
+           CLOSE PRODUCTOS-FILE
+           STOP RUN.
       ** add other procedures here
        END PROGRAM MENU01.
