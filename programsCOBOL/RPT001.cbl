@@ -0,0 +1,182 @@
+      ******************************************************************
+      * AUTHOR: LEONARDO VILLAFUERTE
+      * DATE: 08/08/26
+      * PURPOSE: REPORTE IMPRESO DE FACTURAS Y RESUMEN DE FIN DE LOTE
+      *          A PARTIR DEL ARCHIVO FACTURAS.DAT GENERADO POR MENU01.
+      * TECTONICS: COBC
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. RPT001.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT FACTURAS-FILE ASSIGN TO "FACTURAS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS FD-KEY-PRIMARIA
+               ALTERNATE RECORD KEY IS FD-ID WITH DUPLICATES
+               FILE STATUS IS WS-FS-FACTURAS.
+           SELECT REPORTE-FILE ASSIGN TO "FACTURAS.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-REPORTE.
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD  FACTURAS-FILE.
+           COPY FACTURA.
+       FD  REPORTE-FILE.
+           COPY REPORTE.
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01  WS-ARCHIVOS.
+           05  WS-FS-FACTURAS            PIC XX.
+               88 WS-FACTURAS-OK                  VALUE "00".
+           05  WS-FS-REPORTE             PIC XX.
+           05  WS-FACTURAS-ABIERTA       PIC X     VALUE 'N'.
+
+       01  WS-ACUMULADORES.
+           05  WS-TOTAL-FACTURAS         PIC 9(6)  VALUE 0.
+           05  WS-TOTAL-UNIDADES         PIC 9(10) VALUE 0.
+           05  WS-TOTAL-IVA              PIC 9(10)V99 VALUE 0.
+           05  WS-TOTAL-GENERAL          PIC 9(12)V99 VALUE 0.
+
+       01  WS-LINEA-DETALLE.
+           05  WS-L-NOMBRE               PIC X(30).
+           05  WS-L-APELLIDO             PIC X(30).
+           05  WS-L-PRODUCTO             PIC X(11).
+           05  WS-L-CANTIDAD             PIC ZZZ.ZZZ.ZZ9.
+      *    10 POSICIONES ENTERAS, IGUAL A FD-PRECIO-UNITARIO (9(10)V99).
+           05  WS-L-PRECIO               PIC Z.ZZZ.ZZZ.ZZ9,99.
+           05  WS-L-IVA                  PIC ZZ.ZZ9,99.
+      *    15 POSICIONES ENTERAS, IGUAL A FD-VALORTOTAL-CXP
+      *    (S9(15)V99), PARA QUE NO SE TRUNQUE AL IMPRIMIR.
+           05  WS-L-TOTAL                PIC ZZZ.ZZZ.ZZZ.ZZZ.ZZ9,99.
+           05  WS-L-VALORFACT            PIC ZZ.ZZZ.ZZZ.ZZ9,99.
+
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       COMIENZO-RPT001.
+           PERFORM 10000-INICIO
+           PERFORM 20000-PROCESO
+           PERFORM 30000-RESUMEN
+           PERFORM 40000-FIN
+           .
+
+       10000-INICIO.
+           OPEN INPUT FACTURAS-FILE
+           IF WS-FACTURAS-OK
+               MOVE 'S' TO WS-FACTURAS-ABIERTA
+           ELSE
+               DISPLAY "NO EXISTE EL ARCHIVO FACTURAS.DAT, NADA QUE"
+               DISPLAY "REPORTAR"
+           END-IF
+           OPEN OUTPUT REPORTE-FILE
+           MOVE "REPORTE DE FACTURACION" TO REP-LINEA
+           WRITE REP-LINEA
+           MOVE ALL "-" TO REP-LINEA
+           WRITE REP-LINEA
+           .
+
+       20000-PROCESO.
+           IF WS-FACTURAS-OK
+               PERFORM UNTIL NOT WS-FACTURAS-OK
+                   READ FACTURAS-FILE NEXT RECORD
+                       AT END
+                           MOVE "35" TO WS-FS-FACTURAS
+                       NOT AT END
+                           IF FD-ESTADO NOT = 'X'
+                               PERFORM 20100-IMPRIME-DETALLE
+                               PERFORM 20200-ACUMULA
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF
+           .
+
+       20100-IMPRIME-DETALLE.
+           MOVE SPACES TO REP-LINEA
+           MOVE FD-NOMBRE TO WS-L-NOMBRE
+           MOVE FD-APELLIDO TO WS-L-APELLIDO
+           MOVE FD-CODIGO-PRODUCTO TO WS-L-PRODUCTO
+           MOVE FD-CANTIDAD TO WS-L-CANTIDAD
+           MOVE FD-PRECIO-UNITARIO TO WS-L-PRECIO
+           MOVE FD-VALORIVA TO WS-L-IVA
+           MOVE FD-VALORTOTAL-CXP TO WS-L-TOTAL
+           MOVE FD-VALORT-FACTURA TO WS-L-VALORFACT
+           STRING "FACTURA " FD-FACTURAID DELIMITED BY SIZE
+                  INTO REP-LINEA
+           WRITE REP-LINEA
+           MOVE SPACES TO REP-LINEA
+           STRING WS-L-NOMBRE    DELIMITED BY SIZE
+                  WS-L-APELLIDO  DELIMITED BY SIZE
+                  WS-L-PRODUCTO  DELIMITED BY SIZE
+                  "CANT:" DELIMITED BY SIZE
+                  WS-L-CANTIDAD  DELIMITED BY SIZE
+                  " PRECIO:" DELIMITED BY SIZE
+                  WS-L-PRECIO    DELIMITED BY SIZE
+                  " IVA:" DELIMITED BY SIZE
+                  WS-L-IVA       DELIMITED BY SIZE
+                  " TOTAL:" DELIMITED BY SIZE
+                  WS-L-TOTAL     DELIMITED BY SIZE
+                  " VALOR FACTURA:" DELIMITED BY SIZE
+                  WS-L-VALORFACT DELIMITED BY SIZE
+                  INTO REP-LINEA
+               ON OVERFLOW
+                   DISPLAY "LINEA DE DETALLE DEMASIADO LARGA PARA "
+                   DISPLAY "REP-LINEA, FACTURA " FD-FACTURAID
+           END-STRING
+           WRITE REP-LINEA
+           .
+
+       20200-ACUMULA.
+           ADD 1 TO WS-TOTAL-FACTURAS
+           ADD FD-CANTIDAD TO WS-TOTAL-UNIDADES
+           ADD FD-VALORIVA TO WS-TOTAL-IVA
+           ADD FD-VALORTOTAL-CXP TO WS-TOTAL-GENERAL
+           .
+
+       30000-RESUMEN.
+           MOVE SPACES TO REP-LINEA
+           WRITE REP-LINEA
+           MOVE ALL "-" TO REP-LINEA
+           WRITE REP-LINEA
+           MOVE "RESUMEN DEL LOTE" TO REP-LINEA
+           WRITE REP-LINEA
+           MOVE SPACES TO REP-LINEA
+           STRING "TOTAL DE FACTURAS   : " DELIMITED BY SIZE
+                  WS-TOTAL-FACTURAS DELIMITED BY SIZE
+                  INTO REP-LINEA
+           WRITE REP-LINEA
+           MOVE SPACES TO REP-LINEA
+           STRING "TOTAL DE UNIDADES   : " DELIMITED BY SIZE
+                  WS-TOTAL-UNIDADES DELIMITED BY SIZE
+                  INTO REP-LINEA
+           WRITE REP-LINEA
+           MOVE SPACES TO REP-LINEA
+           STRING "TOTAL DE IVA COBRADO: " DELIMITED BY SIZE
+                  WS-TOTAL-IVA DELIMITED BY SIZE
+                  INTO REP-LINEA
+           WRITE REP-LINEA
+           MOVE SPACES TO REP-LINEA
+           STRING "TOTAL GENERAL FACTURADO: " DELIMITED BY SIZE
+                  WS-TOTAL-GENERAL DELIMITED BY SIZE
+                  INTO REP-LINEA
+           WRITE REP-LINEA
+           DISPLAY "REPORTE GENERADO EN FACTURAS.RPT"
+           .
+
+       40000-FIN.
+           IF WS-FACTURAS-ABIERTA = 'S'
+               CLOSE FACTURAS-FILE
+           END-IF
+           CLOSE REPORTE-FILE
+           STOP RUN.
+       END PROGRAM RPT001.
